@@ -0,0 +1,11 @@
+000100*****************************************************
+000110*  CHKREC.CPY                                      *
+000120*  CHECKPOINT RECORD FOR THE ADDNUMBERSFUNCTION     *
+000130*  BATCH RUN.  HOLDS THE NUMBER OF THE LAST          *
+000140*  TRAN-FILE RECORD SUCCESSFULLY PROCESSED SO A      *
+000150*  RERUN CAN SKIP PAST WORK ALREADY COMPLETED.       *
+000160*****************************************************
+000170 01  CHK-RECORD.
+000180     05  CHK-LAST-REC-NUM    PIC 9(07).
+000190     05  CHK-GRAND-TOTAL     PIC S9(12)
+000200             SIGN IS TRAILING SEPARATE CHARACTER.
