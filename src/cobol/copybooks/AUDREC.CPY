@@ -0,0 +1,18 @@
+000100*****************************************************
+000110*  AUDREC.CPY                                      *
+000120*  AUDIT TRAIL RECORD LAYOUT.  ONE RECORD IS        *
+000130*  WRITTEN TO AUD-FILE EVERY TIME CALC-FUNCTION IS  *
+000140*  CALLED SO THE INPUTS AND RESULT BEHIND ANY       *
+000150*  TOTAL CAN BE RECONSTRUCTED LATER.                *
+000160*****************************************************
+000170 01  AUD-RECORD.
+000180     05  AUD-RUN-DATE        PIC 9(08).
+000190     05  AUD-RUN-TIME        PIC 9(08).
+000200     05  AUD-JOB-ID          PIC X(08).
+000210     05  AUD-PARAM1          PIC S9(07)
+000220             SIGN IS TRAILING SEPARATE CHARACTER.
+000230     05  AUD-PARAM2          PIC S9(07)
+000240             SIGN IS TRAILING SEPARATE CHARACTER.
+000250     05  AUD-OP-CODE         PIC X(01).
+000260     05  AUD-RESULT          PIC S9(07)
+000270             SIGN IS TRAILING SEPARATE CHARACTER.
