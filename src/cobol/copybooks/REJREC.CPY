@@ -0,0 +1,24 @@
+000100*****************************************************
+000110*  REJREC.CPY                                      *
+000120*  REJECTED CALCULATION RECORD LAYOUT.  WRITTEN BY *
+000130*  CALC-FUNCTION WHENEVER AN ARITHMETIC OPERATION   *
+000140*  WOULD OVERFLOW THE RESULT FIELD, OR THE          *
+000150*  TRANSACTION CARRIES AN UNRECOGNIZED OP CODE.     *
+000160*  RUN-DATE/RUN-TIME/JOB-ID ARE CARRIED THE SAME    *
+000170*  WAY AS ON AUDREC.CPY SO A REJECT RECORD CAN BE   *
+000180*  TIED BACK TO THE RUN THAT PRODUCED IT ONCE       *
+000190*  REJ-FILE HOLDS MORE THAN ONE RUN'S REJECTS.      *
+000200*  REASON CODES:                                    *
+000210*    01 = RESULT OVERFLOWED THE RESULT FIELD.       *
+000220*    02 = UNRECOGNIZED OPERATION CODE.               *
+000230*****************************************************
+000240 01  REJ-RECORD.
+000250     05  REJ-RUN-DATE        PIC 9(08).
+000260     05  REJ-RUN-TIME        PIC 9(08).
+000270     05  REJ-JOB-ID          PIC X(08).
+000280     05  REJ-PARAM1          PIC S9(07)
+000290             SIGN IS TRAILING SEPARATE CHARACTER.
+000300     05  REJ-PARAM2          PIC S9(07)
+000310             SIGN IS TRAILING SEPARATE CHARACTER.
+000320     05  REJ-OP-CODE         PIC X(01).
+000330     05  REJ-REASON-CODE     PIC X(02).
