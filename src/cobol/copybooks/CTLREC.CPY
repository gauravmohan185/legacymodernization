@@ -0,0 +1,11 @@
+000100*****************************************************
+000110*  CTLREC.CPY                                       *
+000120*  CONTROL-TOTAL CARD LAYOUT.  HOLDS THE EXPECTED    *
+000130*  GRAND TOTAL FOR THE RUN, KEYED IN BY A SUPERVISOR *
+000140*  (OR SUPPLIED BY AN UPSTREAM JOB STEP) SO          *
+000150*  ADDNUMBERSFUNCTION CAN PROVE THE FILE IT JUST     *
+000160*  PROCESSED BALANCES BEFORE THE RESULTS ARE TRUSTED.*
+000170*****************************************************
+000180 01  CTL-RECORD.
+000190     05  CTL-EXPECTED-TOTAL  PIC S9(12)
+000200             SIGN IS TRAILING SEPARATE CHARACTER.
