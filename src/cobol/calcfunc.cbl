@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CALC-FUNCTION.
+000120 AUTHOR. R JENNINGS.
+000130 INSTALLATION. DATA PROCESSING CENTER.
+000140 DATE-WRITTEN. 01/05/2021.
+000150 DATE-COMPILED.
+000160
+000170******************************************************************
+000180*  REMARKS:  CALLABLE ARITHMETIC SUBPROGRAM.  RECEIVES TWO       *
+000190*            INPUT VALUES AND AN OPERATION CODE AND RETURNS     *
+000200*            THE RESULT OF APPLYING THAT OPERATION TO THE       *
+000210*            CALLER.  FORMERLY CODED AS A SECTION INSIDE THE    *
+000220*            CALLING PROGRAM, WHICH THE CALL STATEMENT COULD    *
+000230*            NOT REACH; SPLIT OUT AS ITS OWN COMPILE UNIT SO    *
+000240*            THE CALL ACTUALLY RESOLVES.                        *
+000250*                                                                *
+000260*  MODIFICATION HISTORY                                        *
+000270*  ----------------------------------------------------------   *
+000280*  DATE        INIT   DESCRIPTION                               *
+000290*  08/09/2026  RJ     SPLIT OUT OF ADDNUMBERSFUNCTION AS A      *
+000300*                     SEPARATE CALLABLE SUBPROGRAM.             *
+000310*  08/09/2026  RJ     ADDED ON SIZE ERROR CHECK ON THE ADD -    *
+000320*                     A RESULT THAT WOULD OVERFLOW PIC 9(05)    *
+000330*                     IS NO LONGER TRUNCATED SILENTLY; THE      *
+000340*                     TRANSACTION IS WRITTEN TO REJ-FILE        *
+000350*                     INSTEAD OF BEING ALLOWED TO POST.         *
+000360*  08/09/2026  RJ     WIDENED PARAM1/PARAM2/FUNCTION-RESULT TO  *
+000370*                     SIGNED PIC S9(07) SO CREDIT/REVERSAL      *
+000380*                     TRANSACTIONS (NEGATIVE VALUES) CAN BE     *
+000390*                     COMBINED WITH DEBITS.                    *
+000400*  08/09/2026  RJ     EVERY CALL NOW WRITES AN AUDIT RECORD     *
+000410*                     (RUN DATE/TIME, JOB ID, BOTH INPUTS AND   *
+000420*                     THE RESULT) TO AUD-FILE.                 *
+000430*  08/09/2026  RJ     RENAMED FROM ADD-FUNCTION TO CALC-FUNCTION*
+000440*                     AND GENERALIZED TO A MULTI-OPERATION      *
+000450*                     CALCULATOR.  THE CALLER NOW PASSES AN     *
+000460*                     OPERATION CODE (ADD/SUBTRACT/MULTIPLY)    *
+000470*                     ALONG WITH THE TWO INPUT VALUES.  AN      *
+000480*                     UNRECOGNIZED OPERATION CODE IS TREATED    *
+000490*                     AS A REJECT RATHER THAN DEFAULTING TO     *
+000500*                     ADDITION.                                 *
+000510*  08/09/2026  RJ     ADDED CALLER-CALC-STATUS SO THE CALLER    *
+000520*                     CAN TELL A REJECTED TRANSACTION FROM A    *
+000530*                     GENUINE ZERO RESULT BEFORE POSTING IT TO  *
+000540*                     THE GENERAL LEDGER EXTRACT.               *
+000550*  08/09/2026  RJ     REJ-FILE NOW OPENS EXTEND (WITH THE SAME  *
+000560*                     STATUS-35-MEANS-MISSING FALLBACK TO       *
+000570*                     OPEN OUTPUT USED FOR AUD-FILE) INSTEAD    *
+000580*                     OF OPEN OUTPUT, SO A RERUN NO LONGER      *
+000590*                     TRUNCATES REJECT RECORDS FROM AN EARLIER  *
+000600*                     PARTIAL RUN.                              *
+000610*  08/09/2026  RJ     ADDED CALLER-REJECT-REASON SO THE CALLER  *
+000620*                     CAN SHOW THE REJECT REASON ON ITS OWN     *
+000630*                     REPORT LINE INSTEAD OF JUST A BARE ZERO.  *
+000640*                     REJ-RECORD NOW ALSO CARRIES RUN DATE/     *
+000650*                     TIME/JOB ID, THE SAME AS AUD-RECORD, SO   *
+000660*                     A REJECT CAN BE TIED BACK TO ITS RUN      *
+000670*                     ONCE REJ-FILE HOLDS MORE THAN ONE RUN'S   *
+000680*                     WORTH.  RUN DATE/TIME ARE NOW ACCEPTED    *
+000690*                     ONCE AT THE TOP OF THE CALL SO BOTH THE   *
+000700*                     REJECT AND AUDIT RECORDS STAMP THE SAME   *
+000710*                     VALUES.                                   *
+000720******************************************************************
+000730
+000740 ENVIRONMENT DIVISION.
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT REJ-FILE ASSIGN TO "REJFILE"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-REJ-STATUS.
+000800
+000810     SELECT AUD-FILE ASSIGN TO "AUDFILE"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-AUD-STATUS.
+000840
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  REJ-FILE
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY REJREC.
+000900
+000910 FD  AUD-FILE
+000920     LABEL RECORDS ARE STANDARD.
+000930     COPY AUDREC.
+000940
+000950 WORKING-STORAGE SECTION.
+000960 77  WS-REJ-STATUS           PIC X(02)  VALUE "00".
+000970 77  WS-REJ-OPEN-SWITCH      PIC X(01)  VALUE "N".
+000980     88  WS-REJ-OPEN                    VALUE "Y".
+000990 77  WS-AUD-STATUS           PIC X(02)  VALUE "00".
+001000 77  WS-AUD-OPEN-SWITCH      PIC X(01)  VALUE "N".
+001010     88  WS-AUD-OPEN                    VALUE "Y".
+001020 77  WS-RUN-DATE             PIC 9(08)  VALUE ZERO.
+001030 77  WS-RUN-TIME             PIC 9(08)  VALUE ZERO.
+001040 77  WS-REJECT-REASON        PIC X(02)  VALUE SPACES.
+001050
+001060 LINKAGE SECTION.
+001070 01  PARAM1                  PIC S9(07)
+001080         SIGN IS TRAILING SEPARATE CHARACTER.
+001090 01  PARAM2                  PIC S9(07)
+001100         SIGN IS TRAILING SEPARATE CHARACTER.
+001110 01  FUNCTION-RESULT         PIC S9(07)
+001120         SIGN IS TRAILING SEPARATE CHARACTER.
+001130 01  CALLER-JOB-ID           PIC X(08).
+001140 01  CALLER-OP-CODE          PIC X(01).
+001150     88  CALLER-OP-ADD                  VALUE "A".
+001160     88  CALLER-OP-SUBTRACT             VALUE "S".
+001170     88  CALLER-OP-MULTIPLY             VALUE "M".
+001180 01  CALLER-CALC-STATUS      PIC X(01).
+001190     88  CALLER-CALC-OK                 VALUE "C".
+001200     88  CALLER-CALC-REJECTED           VALUE "R".
+001210 01  CALLER-REJECT-REASON    PIC X(02).
+001220
+001230 PROCEDURE DIVISION USING PARAM1 PARAM2 FUNCTION-RESULT
+001240         CALLER-JOB-ID CALLER-OP-CODE CALLER-CALC-STATUS
+001250         CALLER-REJECT-REASON.
+001260 0000-MAINLINE SECTION.
+001270 0000-MAIN-RTN.
+001280     SET CALLER-CALC-OK TO TRUE.
+001290     MOVE SPACES TO CALLER-REJECT-REASON.
+001300
+001310     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001320     ACCEPT WS-RUN-TIME FROM TIME.
+001330
+001340     PERFORM 1000-CALCULATE
+001350         THRU 1000-CALCULATE-EXIT.
+001360
+001370     PERFORM 3000-WRITE-AUDIT-RECORD
+001380         THRU 3000-WRITE-AUDIT-RECORD-EXIT.
+001390
+001400     GOBACK.
+001410
+001420 1000-CALCULATE.
+001430 1000-CALCULATE-RTN.
+001440     EVALUATE TRUE
+001450         WHEN CALLER-OP-ADD
+001460             ADD PARAM1 TO PARAM2 GIVING FUNCTION-RESULT
+001470                 ON SIZE ERROR
+001480                     MOVE "01" TO WS-REJECT-REASON
+001490                     SET CALLER-CALC-REJECTED TO TRUE
+001500                     PERFORM 2000-WRITE-REJECT
+001510                         THRU 2000-WRITE-REJECT-EXIT
+001520             END-ADD
+001530         WHEN CALLER-OP-SUBTRACT
+001540             SUBTRACT PARAM2 FROM PARAM1 GIVING FUNCTION-RESULT
+001550                 ON SIZE ERROR
+001560                     MOVE "01" TO WS-REJECT-REASON
+001570                     SET CALLER-CALC-REJECTED TO TRUE
+001580                     PERFORM 2000-WRITE-REJECT
+001590                         THRU 2000-WRITE-REJECT-EXIT
+001600             END-SUBTRACT
+001610         WHEN CALLER-OP-MULTIPLY
+001620             MULTIPLY PARAM1 BY PARAM2 GIVING FUNCTION-RESULT
+001630                 ON SIZE ERROR
+001640                     MOVE "01" TO WS-REJECT-REASON
+001650                     SET CALLER-CALC-REJECTED TO TRUE
+001660                     PERFORM 2000-WRITE-REJECT
+001670                         THRU 2000-WRITE-REJECT-EXIT
+001680             END-MULTIPLY
+001690         WHEN OTHER
+001700             MOVE ZERO TO FUNCTION-RESULT
+001710             MOVE "02" TO WS-REJECT-REASON
+001720             SET CALLER-CALC-REJECTED TO TRUE
+001730             PERFORM 2000-WRITE-REJECT
+001740                 THRU 2000-WRITE-REJECT-EXIT
+001750     END-EVALUATE.
+001760 1000-CALCULATE-EXIT.
+001770     EXIT.
+001780
+001790 2000-WRITE-REJECT.
+001800 2000-WRITE-REJECT-RTN.
+001810     IF NOT WS-REJ-OPEN
+001820         OPEN EXTEND REJ-FILE
+001830         IF WS-REJ-STATUS = "35"
+001840             OPEN OUTPUT REJ-FILE
+001850         END-IF
+001860         SET WS-REJ-OPEN TO TRUE
+001870     END-IF.
+001880
+001890     MOVE WS-RUN-DATE       TO REJ-RUN-DATE.
+001900     MOVE WS-RUN-TIME       TO REJ-RUN-TIME.
+001910     MOVE CALLER-JOB-ID     TO REJ-JOB-ID.
+001920     MOVE PARAM1            TO REJ-PARAM1.
+001930     MOVE PARAM2            TO REJ-PARAM2.
+001940     MOVE CALLER-OP-CODE    TO REJ-OP-CODE.
+001950     MOVE WS-REJECT-REASON  TO REJ-REASON-CODE.
+001960     MOVE WS-REJECT-REASON  TO CALLER-REJECT-REASON.
+001970
+001980     WRITE REJ-RECORD.
+001990 2000-WRITE-REJECT-EXIT.
+002000     EXIT.
+002010
+002020 3000-WRITE-AUDIT-RECORD.
+002030 3000-WRITE-AUDIT-RECORD-RTN.
+002040     IF NOT WS-AUD-OPEN
+002050         OPEN EXTEND AUD-FILE
+002060         IF WS-AUD-STATUS = "35"
+002070             OPEN OUTPUT AUD-FILE
+002080         END-IF
+002090         SET WS-AUD-OPEN TO TRUE
+002100     END-IF.
+002110
+002120     MOVE WS-RUN-DATE       TO AUD-RUN-DATE.
+002130     MOVE WS-RUN-TIME       TO AUD-RUN-TIME.
+002140     MOVE CALLER-JOB-ID     TO AUD-JOB-ID.
+002150     MOVE PARAM1            TO AUD-PARAM1.
+002160     MOVE PARAM2            TO AUD-PARAM2.
+002170     MOVE CALLER-OP-CODE    TO AUD-OP-CODE.
+002180     MOVE FUNCTION-RESULT   TO AUD-RESULT.
+002190
+002200     WRITE AUD-RECORD.
+002210 3000-WRITE-AUDIT-RECORD-EXIT.
+002220     EXIT.
