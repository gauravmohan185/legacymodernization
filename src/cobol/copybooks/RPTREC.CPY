@@ -0,0 +1,8 @@
+000100*****************************************************
+000110*  RPTREC.CPY                                      *
+000120*  PRINT LINE FOR THE ADDNUMBERSFUNCTION BATCH     *
+000130*  SUMMARY REPORT (RPT-FILE).  THE ACTUAL DETAIL   *
+000140*  AND FOOTER CONTENT IS BUILT IN WORKING-STORAGE  *
+000150*  AND MOVED INTO THIS GENERIC PRINT LINE.         *
+000160*****************************************************
+000170 01  RPT-LINE                PIC X(132).
