@@ -1,29 +1,563 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AddNumbersFunction.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM1              PIC 9(5) VALUE 12345.
-       01  NUM2              PIC 9(5) VALUE 54321.
-       01  RESULT            PIC 9(5) VALUE 0.
-
-       LINKAGE SECTION.
-       01  PARAM1            PIC 9(5).
-       01  PARAM2            PIC 9(5).
-       01  FUNCTION-RESULT   PIC 9(5).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           CALL 'ADD-FUNCTION' USING NUM1 NUM2 RESULT.
-
-           DISPLAY "The result of addition is: " RESULT.
-
-           STOP RUN.
-
-       ADD-FUNCTION SECTION.
-       ADD-PARA.
-           ADD PARAM1 TO PARAM2 GIVING FUNCTION-RESULT.
-           EXIT SECTION.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. AddNumbersFunction.
+000120 AUTHOR. R JENNINGS.
+000130 INSTALLATION. DATA PROCESSING CENTER.
+000140 DATE-WRITTEN. 01/05/2021.
+000150 DATE-COMPILED.
+000160
+000170******************************************************************
+000180*  REMARKS:  BATCH DRIVER THAT READS CALCULATION TRANSACTIONS   *
+000190*            FROM TRAN-FILE AND CALLS THE CALC-FUNCTION         *
+000200*            SUBPROGRAM FOR EACH PAIR OF VALUES ON THE FILE.    *
+000210*                                                                *
+000220*  MODIFICATION HISTORY                                        *
+000230*  ----------------------------------------------------------   *
+000240*  DATE        INIT   DESCRIPTION                               *
+000250*  01/05/2021  RJ     ORIGINAL PROGRAM - SINGLE HARDCODED PAIR. *
+000260*  08/09/2026  RJ     REPLACED HARDCODED NUM1/NUM2 WITH A       *
+000270*                     TRAN-FILE READ LOOP SO A FULL BATCH OF    *
+000280*                     PAIRS CAN BE PROCESSED IN ONE RUN.        *
+000290*  08/09/2026  RJ     ADDED RPT-FILE - A PRINTED DETAIL/FOOTER  *
+000300*                     SUMMARY REPORT - IN PLACE OF THE OLD      *
+000310*                     SINGLE DISPLAY OF THE LAST RESULT.        *
+000320*  08/09/2026  RJ     WIDENED TRANSACTION VALUES/RESULT/TOTAL   *
+000330*                     TO SIGNED SO CREDIT (NEGATIVE) ENTRIES    *
+000340*                     NET PROPERLY AGAINST DEBITS.              *
+000350*  08/09/2026  RJ     ADDED WS-JOB-ID, PASSED TO ADD-FUNCTION    *
+000360*                     ON EVERY CALL SO ITS AUDIT RECORDS CAN BE  *
+000370*                     TIED BACK TO THE RUN THAT PRODUCED THEM.   *
+000380*  08/09/2026  RJ     ADDED CHECKPOINT/RESTART LOGIC.  THE LAST   *
+000390*                     RECORD NUMBER SUCCESSFULLY PROCESSED IS    *
+000400*                     SAVED TO CHK-FILE EVERY WS-CHKPT-INTERVAL  *
+000410*                     RECORDS; A RERUN SKIPS PAST THOSE ALREADY  *
+000420*                     DONE INSTEAD OF REPROCESSING THE BATCH.    *
+000430*  08/09/2026  RJ     SUBPROGRAM RENAMED ADD-FUNCTION TO         *
+000440*                     CALC-FUNCTION AND GENERALIZED TO HANDLE    *
+000450*                     ADD/SUBTRACT/MULTIPLY, DRIVEN BY THE NEW   *
+000460*                     OPERATION CODE ON EACH TRAN-FILE RECORD.   *
+000470*                     THE DETAIL LINE NOW SHOWS WHICH OPERATION  *
+000480*                     WAS APPLIED.                                *
+000490*  08/09/2026  RJ     ADDED GL-FILE - A FIXED-FORMAT GENERAL      *
+000500*                     LEDGER EXTRACT (ACCOUNT, AMOUNT, RUN DATE)  *
+000510*                     WRITTEN FOR EVERY TRANSACTION THAT CALC-    *
+000520*                     FUNCTION ACTUALLY COMPLETES, SO RESULTS     *
+000530*                     CAN BE PICKED UP BY THE GL INTERFACE JOB    *
+000540*                     INSTEAD OF BEING RETYPED FROM RPT-FILE.     *
+000550*                     REJECTED TRANSACTIONS DO NOT POST.          *
+000560*  08/09/2026  RJ     ADDED CONTROL-TOTAL RECONCILIATION.  IF A    *
+000570*                     CTL-FILE CONTROL CARD IS PRESENT, ITS       *
+000580*                     EXPECTED GRAND TOTAL IS COMPARED TO THE     *
+000590*                     TOTAL THIS RUN ACTUALLY COMPUTED AND THE    *
+000600*                     RESULT IS WRITTEN TO RPT-FILE; A MISMATCH   *
+000610*                     SETS RETURN-CODE SO THE JOB STEP CAN BE     *
+000620*                     FLAGGED OUT-OF-BALANCE DOWNSTREAM.          *
+000630*  08/09/2026  RJ     ADDED AN AD HOC RUN MODE.  IF A PARM IS      *
+000640*                     SUPPLIED, MAIN-RTN COMPUTES ONE ADDITION    *
+000650*                     FROM THE PARM (OR FROM CONSOLE ACCEPT IF    *
+000660*                     THE PARM IS "CONSOLE") INSTEAD OF READING   *
+000670*                     TRAN-FILE, SO AN OPERATOR CAN GET A QUICK   *
+000680*                     ONE-OFF RESULT WITHOUT A BATCH RUN.  WITH   *
+000690*                     NO PARM THE PROGRAM BEHAVES AS BEFORE.      *
+000700*  08/09/2026  RJ     TIGHTENED WS-CHKPT-INTERVAL TO EVERY         *
+000710*                     RECORD.  RPT-FILE AND GL-FILE ARE WRITTEN   *
+000720*                     ON EVERY RECORD AND REOPENED IN EXTEND      *
+000730*                     MODE ON RESTART, SO A CHECKPOINT THAT       *
+000740*                     LAGGED BEHIND THOSE WRITES LET A RESTART    *
+000750*                     REPROCESS - AND RE-POST - RECORDS WHOSE     *
+000760*                     LINES WERE ALREADY ON DISK.                 *
+000770*  08/09/2026  RJ     MADE THE AD HOC PARM FIELDS SIGNED TO       *
+000780*                     MATCH THE CONSOLE-ACCEPT ALTERNATIVE OF     *
+000790*                     THE SAME FEATURE, SO A PARM-DRIVEN AD HOC   *
+000800*                     RUN CAN SUBTRACT A CREDIT JUST LIKE THE     *
+000810*                     CONSOLE PROMPT ALREADY COULD.               *
+000820*  08/09/2026  RJ     A FAILED OPEN OF TRAN-FILE NOW SETS         *
+000830*                     RETURN-CODE AND SKIPS THE REPORT FOOTER,    *
+000840*                     RECONCILIATION, AND CLOSE LOGIC IN          *
+000850*                     9000-TERMINATE, SO A MISSING INPUT FILE     *
+000860*                     NO LONGER REPORTS A CLEAN RUN.              *
+000870*  08/09/2026  RJ     THE AD HOC PATH NOW CHECKS THE CALC STATUS  *
+000880*                     RETURNED BY CALC-FUNCTION INSTEAD OF        *
+000890*                     DISPLAYING THE RESULT UNCONDITIONALLY - AN  *
+000900*                     OVERFLOWED AD HOC ADDITION NOW DISPLAYS A   *
+000910*                     REJECTION MESSAGE AND SETS RETURN-CODE      *
+000920*                     RATHER THAN A MISLEADING ZERO RESULT.       *
+000930*  08/09/2026  RJ     WIDENED THE FOOTER'S RECORDS-PROCESSED      *
+000940*                     COUNT FIELD TO SEVEN DIGIT POSITIONS SO IT  *
+000950*                     CAN NO LONGER LOSE THE HIGH-ORDER DIGIT OF  *
+000960*                     WS-REC-COUNT ON A BATCH OVER ONE MILLION    *
+000970*                     RECORDS.                                    *
+000980*  08/09/2026  RJ     THE RECONCILIATION BALANCE SWITCH IS NOW    *
+000990*                     SET AND TESTED IN 9310-WRITE-RECONCILE-LINE *
+001000*                     RATHER THAN JUST SET AND LEFT UNREAD.       *
+001010*  08/09/2026  RJ     A REJECTED TRANSACTION'S DETAIL LINE NOW    *
+001020*                     PRINTS "REJECTED" AND THE REASON CODE IN   *
+001030*                     PLACE OF THE RESULT COLUMN INSTEAD OF A    *
+001040*                     BARE ZERO THAT READ LIKE A REAL COMPUTED   *
+001050*                     RESULT.  CALC-FUNCTION NOW RETURNS THE     *
+001060*                     REASON CODE TO THE CALLER FOR THIS.        *
+001070*  08/09/2026  RJ     WIDENED WS-GRAND-TOTAL, WS-RESTART-TOTAL,  *
+001080*                     AND WS-EXPECTED-TOTAL (AND THE MATCHING    *
+001090*                     CHK-GRAND-TOTAL/CTL-EXPECTED-TOTAL FIELDS  *
+001100*                     ON CHKREC/CTLREC) FROM S9(09) TO S9(12) SO *
+001110*                     A LARGE BATCH OF MAX-SIZED TRANSACTIONS    *
+001120*                     CANNOT SILENTLY OVERFLOW THE RUNNING       *
+001130*                     GRAND TOTAL.  THE PRINTED FOOTER AND       *
+001140*                     RECONCILIATION TOTAL FIELDS WERE WIDENED   *
+001150*                     TO MATCH.                                  *
+001160******************************************************************
+001170
+001180 ENVIRONMENT DIVISION.
+001190 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001210     SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+001220         ORGANIZATION IS LINE SEQUENTIAL
+001230         FILE STATUS IS WS-TRAN-STATUS.
+001240
+001250     SELECT RPT-FILE ASSIGN TO "RPTFILE"
+001260         ORGANIZATION IS LINE SEQUENTIAL
+001270         FILE STATUS IS WS-RPT-STATUS.
+001280
+001290     SELECT CHK-FILE ASSIGN TO "CHKFILE"
+001300         ORGANIZATION IS LINE SEQUENTIAL
+001310         FILE STATUS IS WS-CHK-STATUS.
+001320
+001330     SELECT GL-FILE ASSIGN TO "GLFILE"
+001340         ORGANIZATION IS LINE SEQUENTIAL
+001350         FILE STATUS IS WS-GL-STATUS.
+001360
+001370     SELECT CTL-FILE ASSIGN TO "CTLFILE"
+001380         ORGANIZATION IS LINE SEQUENTIAL
+001390         FILE STATUS IS WS-CTL-STATUS.
+001400
+001410 DATA DIVISION.
+001420 FILE SECTION.
+001430 FD  TRAN-FILE
+001440     LABEL RECORDS ARE STANDARD.
+001450     COPY TRANREC.
+001460
+001470 FD  RPT-FILE
+001480     LABEL RECORDS ARE STANDARD.
+001490     COPY RPTREC.
+001500
+001510 FD  CHK-FILE
+001520     LABEL RECORDS ARE STANDARD.
+001530     COPY CHKREC.
+001540
+001550 FD  GL-FILE
+001560     LABEL RECORDS ARE STANDARD.
+001570     COPY GLREC.
+001580
+001590 FD  CTL-FILE
+001600     LABEL RECORDS ARE STANDARD.
+001610     COPY CTLREC.
+001620
+001630 WORKING-STORAGE SECTION.
+001640 77  WS-TRAN-STATUS          PIC X(02)  VALUE "00".
+001650 77  WS-RPT-STATUS           PIC X(02)  VALUE "00".
+001660 77  WS-CHK-STATUS           PIC X(02)  VALUE "00".
+001670 77  WS-GL-STATUS            PIC X(02)  VALUE "00".
+001680 77  WS-CTL-STATUS           PIC X(02)  VALUE "00".
+001690 77  WS-EOF-SWITCH           PIC X(01)  VALUE "N".
+001700     88  WS-EOF                         VALUE "Y".
+001710 77  WS-RESULT               PIC S9(07)
+001720         SIGN IS TRAILING SEPARATE CHARACTER VALUE ZERO.
+001730 77  WS-CALC-STATUS          PIC X(01)  VALUE "C".
+001740     88  WS-CALC-OK                     VALUE "C".
+001750     88  WS-CALC-REJECTED               VALUE "R".
+001760 77  WS-REASON-CODE          PIC X(02)  VALUE SPACES.
+001770 77  WS-REC-COUNT            PIC 9(07) COMP VALUE ZERO.
+001780 77  WS-GRAND-TOTAL          PIC S9(12) COMP VALUE ZERO.
+001790 77  WS-JOB-ID               PIC X(08) VALUE "ADDNBR01".
+001800 77  WS-RESTART-COUNT        PIC 9(07) COMP VALUE ZERO.
+001810 77  WS-RESTART-TOTAL        PIC S9(12) COMP VALUE ZERO.
+001820 77  WS-SKIP-COUNT           PIC 9(07) COMP VALUE ZERO.
+001830 77  WS-CHKPT-COUNTER        PIC 9(07) COMP VALUE ZERO.
+001840 77  WS-CHKPT-INTERVAL       PIC 9(07) COMP VALUE 1.
+001850 77  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+001860 77  WS-EXPECTED-TOTAL       PIC S9(12) COMP VALUE ZERO.
+001870 77  WS-BALANCE-SWITCH       PIC X(01)  VALUE "Y".
+001880     88  WS-IN-BALANCE                  VALUE "Y".
+001890     88  WS-OUT-OF-BALANCE              VALUE "N".
+001900 77  WS-ADHOC-NUM1           PIC S9(07)
+001910         SIGN IS TRAILING SEPARATE CHARACTER VALUE ZERO.
+001920 77  WS-ADHOC-NUM2           PIC S9(07)
+001930         SIGN IS TRAILING SEPARATE CHARACTER VALUE ZERO.
+001940 77  WS-ADHOC-RESULT         PIC S9(07)
+001950         SIGN IS TRAILING SEPARATE CHARACTER VALUE ZERO.
+001960 77  WS-ADHOC-OP-CODE        PIC X(01)  VALUE "A".
+001970 77  WS-ADHOC-CALC-STATUS    PIC X(01)  VALUE "C".
+001980     88  WS-ADHOC-CALC-OK               VALUE "C".
+001990     88  WS-ADHOC-CALC-REJECTED         VALUE "R".
+002000 77  WS-ADHOC-REASON-CODE    PIC X(02)  VALUE SPACES.
+002010
+002020 01  WS-PARM-LINE            PIC X(80)  VALUE SPACES.
+002030
+002040 01  WS-PARM-FIELDS REDEFINES WS-PARM-LINE.
+002050     05  WS-PARM-NUM1        PIC S9(07)
+002060             SIGN IS TRAILING SEPARATE CHARACTER.
+002070     05  WS-PARM-NUM2        PIC S9(07)
+002080             SIGN IS TRAILING SEPARATE CHARACTER.
+002090     05  FILLER              PIC X(64).
+002100
+002110 01  WS-PRINT-LINE.
+002120     05  WS-DET-PARAM1       PIC -(7)9.
+002130     05  FILLER              PIC X(03)  VALUE SPACES.
+002140     05  WS-DET-PARAM2       PIC -(7)9.
+002150     05  FILLER              PIC X(03)  VALUE SPACES.
+002160     05  WS-DET-OP           PIC X(01).
+002170     05  FILLER              PIC X(03)  VALUE SPACES.
+002180     05  WS-DET-RESULT       PIC -(7)9.
+002190     05  FILLER              PIC X(03)  VALUE SPACES.
+002200     05  WS-DET-STATUS       PIC X(08).
+002210     05  FILLER              PIC X(02)  VALUE SPACES.
+002220     05  WS-DET-REASON       PIC X(02).
+002230     05  FILLER              PIC X(81)  VALUE SPACES.
+002240
+002250 01  WS-FOOTER-LINE REDEFINES WS-PRINT-LINE.
+002260     05  FILLER              PIC X(02)  VALUE SPACES.
+002270     05  WS-FTR-CNT-LABEL    PIC X(17).
+002280     05  FILLER              PIC X(02)  VALUE SPACES.
+002290     05  WS-FTR-COUNT        PIC Z,ZZZ,ZZ9.
+002300     05  FILLER              PIC X(05)  VALUE SPACES.
+002310     05  WS-FTR-TOT-LABEL    PIC X(11).
+002320     05  FILLER              PIC X(02)  VALUE SPACES.
+002330     05  WS-FTR-TOTAL        PIC -(12)9.
+002340     05  FILLER              PIC X(69)  VALUE SPACES.
+002350
+002360 01  WS-RECON-LINE REDEFINES WS-PRINT-LINE.
+002370     05  FILLER              PIC X(02)  VALUE SPACES.
+002380     05  WS-RCN-LABEL        PIC X(17).
+002390     05  FILLER              PIC X(02)  VALUE SPACES.
+002400     05  WS-RCN-EXPECTED     PIC -(12)9.
+002410     05  FILLER              PIC X(05)  VALUE SPACES.
+002420     05  WS-RCN-STAT-LABEL   PIC X(11).
+002430     05  FILLER              PIC X(02)  VALUE SPACES.
+002440     05  WS-RCN-STATUS       PIC X(14).
+002450     05  FILLER              PIC X(64)  VALUE SPACES.
+002460
+002470 LINKAGE SECTION.
+002480
+002490 PROCEDURE DIVISION.
+002500 0000-MAINLINE SECTION.
+002510 0000-MAIN-RTN.
+002520     ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+002530
+002540     IF WS-PARM-LINE = SPACES
+002550         PERFORM 1000-INITIALIZE
+002560             THRU 1000-INITIALIZE-EXIT
+002570
+002580         IF WS-TRAN-STATUS = "00"
+002590             PERFORM 2000-PROCESS-TRANSACTION
+002600                 THRU 2000-PROCESS-TRANSACTION-EXIT
+002610                 UNTIL WS-EOF
+002620
+002630             PERFORM 9000-TERMINATE
+002640                 THRU 9000-TERMINATE-EXIT
+002650         END-IF
+002660     ELSE
+002670         PERFORM 5000-AD-HOC-RUN
+002680             THRU 5000-AD-HOC-RUN-EXIT
+002690     END-IF.
+002700
+002710     STOP RUN.
+002720
+002730 5000-AD-HOC-RUN.
+002740 5000-AD-HOC-RUN-RTN.
+002750     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002760
+002770     IF WS-PARM-LINE(1:7) = "CONSOLE"
+002780         DISPLAY "ADDNUMBERSFUNCTION - ENTER NUM1: "
+002790             WITH NO ADVANCING
+002800         ACCEPT WS-ADHOC-NUM1
+002810         DISPLAY "ADDNUMBERSFUNCTION - ENTER NUM2: "
+002820             WITH NO ADVANCING
+002830         ACCEPT WS-ADHOC-NUM2
+002840     ELSE
+002850         MOVE WS-PARM-NUM1 TO WS-ADHOC-NUM1
+002860         MOVE WS-PARM-NUM2 TO WS-ADHOC-NUM2
+002870     END-IF.
+002880
+002890     MOVE "A" TO WS-ADHOC-OP-CODE.
+002900     MOVE "C" TO WS-ADHOC-CALC-STATUS.
+002910     MOVE SPACES TO WS-ADHOC-REASON-CODE.
+002920
+002930     CALL "CALC-FUNCTION" USING WS-ADHOC-NUM1 WS-ADHOC-NUM2
+002940         WS-ADHOC-RESULT WS-JOB-ID WS-ADHOC-OP-CODE
+002950         WS-ADHOC-CALC-STATUS WS-ADHOC-REASON-CODE.
+002960
+002970     IF WS-ADHOC-CALC-REJECTED
+002980         MOVE 8 TO RETURN-CODE
+002990         DISPLAY "ADDNUMBERSFUNCTION - JOB " WS-JOB-ID
+003000             " RUN DATE " WS-RUN-DATE " AD HOC RESULT REJECTED: "
+003010             WS-ADHOC-NUM1 " + " WS-ADHOC-NUM2
+003020             " OVERFLOWED - REASON " WS-ADHOC-REASON-CODE
+003030             " - SEE REJFILE"
+003040     ELSE
+003050         DISPLAY "ADDNUMBERSFUNCTION - JOB " WS-JOB-ID
+003060             " RUN DATE " WS-RUN-DATE " AD HOC RESULT: "
+003070             WS-ADHOC-NUM1 " + " WS-ADHOC-NUM2 " = "
+003080             WS-ADHOC-RESULT
+003090     END-IF.
+003100 5000-AD-HOC-RUN-EXIT.
+003110     EXIT.
+003120
+003130 1000-INITIALIZE.
+003140 1000-INITIALIZE-RTN.
+003150     OPEN INPUT TRAN-FILE.
+003160
+003170     IF WS-TRAN-STATUS NOT = "00"
+003180         DISPLAY "ADDNUMBERSFUNCTION - OPEN ERROR ON TRAN-FILE "
+003190             "STATUS: " WS-TRAN-STATUS
+003200         MOVE "Y" TO WS-EOF-SWITCH
+003210         MOVE 20 TO RETURN-CODE
+003220         GO TO 1000-INITIALIZE-EXIT
+003230     END-IF.
+003240
+003250     PERFORM 1100-GET-RESTART-POINT
+003260         THRU 1100-GET-RESTART-POINT-EXIT.
+003270
+003280     IF WS-RESTART-COUNT > ZERO
+003290         OPEN EXTEND RPT-FILE
+003300         IF WS-RPT-STATUS = "35"
+003310             OPEN OUTPUT RPT-FILE
+003320         END-IF
+003330         OPEN EXTEND GL-FILE
+003340         IF WS-GL-STATUS = "35"
+003350             OPEN OUTPUT GL-FILE
+003360         END-IF
+003370         MOVE WS-RESTART-COUNT TO WS-REC-COUNT
+003380         MOVE WS-RESTART-TOTAL TO WS-GRAND-TOTAL
+003390         PERFORM 1200-SKIP-PROCESSED-RECORDS
+003400             THRU 1200-SKIP-PROCESSED-RECORDS-EXIT
+003410     ELSE
+003420         OPEN OUTPUT RPT-FILE
+003430         OPEN OUTPUT GL-FILE
+003440     END-IF.
+003450
+003460     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003470
+003480     PERFORM 2100-READ-TRANSACTION
+003490         THRU 2100-READ-TRANSACTION-EXIT.
+003500 1000-INITIALIZE-EXIT.
+003510     EXIT.
+003520
+003530 1100-GET-RESTART-POINT.
+003540 1100-GET-RESTART-POINT-RTN.
+003550     MOVE ZERO TO WS-RESTART-COUNT.
+003560     MOVE ZERO TO WS-RESTART-TOTAL.
+003570
+003580     OPEN INPUT CHK-FILE.
+003590
+003600     IF WS-CHK-STATUS = "00"
+003610         READ CHK-FILE
+003620             AT END
+003630                 CONTINUE
+003640         END-READ
+003650         IF WS-CHK-STATUS = "00"
+003660             MOVE CHK-LAST-REC-NUM TO WS-RESTART-COUNT
+003670             MOVE CHK-GRAND-TOTAL TO WS-RESTART-TOTAL
+003680         END-IF
+003690         CLOSE CHK-FILE
+003700     END-IF.
+003710 1100-GET-RESTART-POINT-EXIT.
+003720     EXIT.
+003730
+003740 1200-SKIP-PROCESSED-RECORDS.
+003750 1200-SKIP-PROCESSED-RECORDS-RTN.
+003760     MOVE ZERO TO WS-SKIP-COUNT.
+003770
+003780     PERFORM 1210-SKIP-ONE-RECORD
+003790         THRU 1210-SKIP-ONE-RECORD-EXIT
+003800         UNTIL WS-SKIP-COUNT = WS-RESTART-COUNT
+003810             OR WS-EOF.
+003820 1200-SKIP-PROCESSED-RECORDS-EXIT.
+003830     EXIT.
+003840
+003850 1210-SKIP-ONE-RECORD.
+003860 1210-SKIP-ONE-RECORD-RTN.
+003870     READ TRAN-FILE
+003880         AT END
+003890             MOVE "Y" TO WS-EOF-SWITCH
+003900     END-READ.
+003910
+003920     IF NOT WS-EOF
+003930         ADD 1 TO WS-SKIP-COUNT
+003940     END-IF.
+003950 1210-SKIP-ONE-RECORD-EXIT.
+003960     EXIT.
+003970
+003980 2000-PROCESS-TRANSACTION.
+003990 2000-PROCESS-TRANSACTION-RTN.
+004000     MOVE ZERO TO WS-RESULT.
+004010     SET WS-CALC-OK TO TRUE.
+004020     MOVE SPACES TO WS-REASON-CODE.
+004030
+004040     CALL "CALC-FUNCTION" USING TRAN-PARAM1 TRAN-PARAM2 WS-RESULT
+004050         WS-JOB-ID TRAN-OP-CODE WS-CALC-STATUS WS-REASON-CODE.
+004060
+004070     ADD 1 TO WS-REC-COUNT.
+004080     ADD WS-RESULT TO WS-GRAND-TOTAL.
+004090
+004100     PERFORM 2400-WRITE-DETAIL-LINE
+004110         THRU 2400-WRITE-DETAIL-LINE-EXIT.
+004120
+004130     IF WS-CALC-OK
+004140         PERFORM 2700-WRITE-GL-EXTRACT
+004150             THRU 2700-WRITE-GL-EXTRACT-EXIT
+004160     END-IF.
+004170
+004180     PERFORM 2500-CHECKPOINT-IF-DUE
+004190         THRU 2500-CHECKPOINT-IF-DUE-EXIT.
+004200
+004210     PERFORM 2100-READ-TRANSACTION
+004220         THRU 2100-READ-TRANSACTION-EXIT.
+004230 2000-PROCESS-TRANSACTION-EXIT.
+004240     EXIT.
+004250
+004260 2100-READ-TRANSACTION.
+004270 2100-READ-TRANSACTION-RTN.
+004280     READ TRAN-FILE
+004290         AT END
+004300             MOVE "Y" TO WS-EOF-SWITCH
+004310     END-READ.
+004320 2100-READ-TRANSACTION-EXIT.
+004330     EXIT.
+004340
+004350 2400-WRITE-DETAIL-LINE.
+004360 2400-WRITE-DETAIL-LINE-RTN.
+004370     MOVE TRAN-PARAM1 TO WS-DET-PARAM1.
+004380     MOVE TRAN-PARAM2 TO WS-DET-PARAM2.
+004390     MOVE TRAN-OP-CODE TO WS-DET-OP.
+004400
+004410     IF WS-CALC-REJECTED
+004420         MOVE ZERO TO WS-DET-RESULT
+004430         MOVE "REJECTED" TO WS-DET-STATUS
+004440         MOVE WS-REASON-CODE TO WS-DET-REASON
+004450     ELSE
+004460         MOVE WS-RESULT TO WS-DET-RESULT
+004470         MOVE SPACES TO WS-DET-STATUS
+004480         MOVE SPACES TO WS-DET-REASON
+004490     END-IF.
+004500
+004510     WRITE RPT-LINE FROM WS-PRINT-LINE.
+004520 2400-WRITE-DETAIL-LINE-EXIT.
+004530     EXIT.
+004540
+004550 2700-WRITE-GL-EXTRACT.
+004560 2700-WRITE-GL-EXTRACT-RTN.
+004570     MOVE TRAN-ACCOUNT TO GL-ACCOUNT.
+004580     MOVE WS-RESULT TO GL-AMOUNT.
+004590     MOVE WS-RUN-DATE TO GL-RUN-DATE.
+004600
+004610     WRITE GL-RECORD.
+004620 2700-WRITE-GL-EXTRACT-EXIT.
+004630     EXIT.
+004640
+004650 2500-CHECKPOINT-IF-DUE.
+004660 2500-CHECKPOINT-IF-DUE-RTN.
+004670     ADD 1 TO WS-CHKPT-COUNTER.
+004680
+004690     IF WS-CHKPT-COUNTER >= WS-CHKPT-INTERVAL
+004700         PERFORM 2600-WRITE-CHECKPOINT
+004710             THRU 2600-WRITE-CHECKPOINT-EXIT
+004720         MOVE ZERO TO WS-CHKPT-COUNTER
+004730     END-IF.
+004740 2500-CHECKPOINT-IF-DUE-EXIT.
+004750     EXIT.
+004760
+004770 2600-WRITE-CHECKPOINT.
+004780 2600-WRITE-CHECKPOINT-RTN.
+004790     OPEN OUTPUT CHK-FILE.
+004800     MOVE WS-REC-COUNT TO CHK-LAST-REC-NUM.
+004810     MOVE WS-GRAND-TOTAL TO CHK-GRAND-TOTAL.
+004820     WRITE CHK-RECORD.
+004830     CLOSE CHK-FILE.
+004840 2600-WRITE-CHECKPOINT-EXIT.
+004850     EXIT.
+004860
+004870 9000-TERMINATE.
+004880 9000-TERMINATE-RTN.
+004890     PERFORM 9100-WRITE-REPORT-FOOTER
+004900         THRU 9100-WRITE-REPORT-FOOTER-EXIT.
+004910
+004920     PERFORM 9300-RECONCILE-CONTROL-TOTAL
+004930         THRU 9300-RECONCILE-CONTROL-TOTAL-EXIT.
+004940
+004950     PERFORM 9200-RESET-CHECKPOINT
+004960         THRU 9200-RESET-CHECKPOINT-EXIT.
+004970
+004980     CLOSE TRAN-FILE.
+004990     CLOSE RPT-FILE.
+005000     CLOSE GL-FILE.
+005010 9000-TERMINATE-EXIT.
+005020     EXIT.
+005030
+005040 9200-RESET-CHECKPOINT.
+005050 9200-RESET-CHECKPOINT-RTN.
+005060     OPEN OUTPUT CHK-FILE.
+005070     MOVE ZERO TO CHK-LAST-REC-NUM.
+005080     MOVE ZERO TO CHK-GRAND-TOTAL.
+005090     WRITE CHK-RECORD.
+005100     CLOSE CHK-FILE.
+005110 9200-RESET-CHECKPOINT-EXIT.
+005120     EXIT.
+005130
+005140 9100-WRITE-REPORT-FOOTER.
+005150 9100-WRITE-REPORT-FOOTER-RTN.
+005160     MOVE SPACES TO WS-FOOTER-LINE.
+005170     MOVE "RECORDS PROCESSED" TO WS-FTR-CNT-LABEL.
+005180     MOVE WS-REC-COUNT TO WS-FTR-COUNT.
+005190     MOVE "GRAND TOTAL" TO WS-FTR-TOT-LABEL.
+005200     MOVE WS-GRAND-TOTAL TO WS-FTR-TOTAL.
+005210
+005220     WRITE RPT-LINE FROM WS-FOOTER-LINE.
+005230 9100-WRITE-REPORT-FOOTER-EXIT.
+005240     EXIT.
+005250
+005260 9300-RECONCILE-CONTROL-TOTAL.
+005270 9300-RECONCILE-CONTROL-TOTAL-RTN.
+005280     MOVE ZERO TO WS-EXPECTED-TOTAL.
+005290
+005300     OPEN INPUT CTL-FILE.
+005310
+005320     IF WS-CTL-STATUS = "00"
+005330         READ CTL-FILE
+005340             AT END
+005350                 CONTINUE
+005360         END-READ
+005370         IF WS-CTL-STATUS = "00"
+005380             MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+005390             PERFORM 9310-WRITE-RECONCILE-LINE
+005400                 THRU 9310-WRITE-RECONCILE-LINE-EXIT
+005410         END-IF
+005420         CLOSE CTL-FILE
+005430     END-IF.
+005440 9300-RECONCILE-CONTROL-TOTAL-EXIT.
+005450     EXIT.
+005460
+005470 9310-WRITE-RECONCILE-LINE.
+005480 9310-WRITE-RECONCILE-LINE-RTN.
+005490     MOVE SPACES TO WS-RECON-LINE.
+005500     MOVE "CONTROL TOTAL" TO WS-RCN-LABEL.
+005510     MOVE WS-EXPECTED-TOTAL TO WS-RCN-EXPECTED.
+005520     MOVE "STATUS" TO WS-RCN-STAT-LABEL.
+005530
+005540     IF WS-GRAND-TOTAL = WS-EXPECTED-TOTAL
+005550         SET WS-IN-BALANCE TO TRUE
+005560     ELSE
+005570         SET WS-OUT-OF-BALANCE TO TRUE
+005580     END-IF.
+005590
+005600     IF WS-OUT-OF-BALANCE
+005610         MOVE "OUT OF BALANCE" TO WS-RCN-STATUS
+005620         MOVE 16 TO RETURN-CODE
+005630         DISPLAY "ADDNUMBERSFUNCTION - OUT OF BALANCE - "
+005640             "EXPECTED " WS-EXPECTED-TOTAL
+005650             " COMPUTED " WS-GRAND-TOTAL
+005660     ELSE
+005670         MOVE "IN BALANCE" TO WS-RCN-STATUS
+005680     END-IF.
+005690
+005700     WRITE RPT-LINE FROM WS-RECON-LINE.
+005710 9310-WRITE-RECONCILE-LINE-EXIT.
+005720     EXIT.
