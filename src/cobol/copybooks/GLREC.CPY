@@ -0,0 +1,14 @@
+000100*****************************************************
+000110*  GLREC.CPY                                        *
+000120*  GENERAL LEDGER EXTRACT RECORD LAYOUT.  ONE       *
+000130*  RECORD IS WRITTEN TO GL-FILE FOR EVERY           *
+000140*  SUCCESSFULLY COMPUTED TRANSACTION SO THE RESULT  *
+000150*  CAN BE PICKED UP AND POSTED BY THE GENERAL        *
+000160*  LEDGER INTERFACE JOB.  REJECTED TRANSACTIONS DO  *
+000170*  NOT PRODUCE A GL RECORD.                          *
+000180*****************************************************
+000190 01  GL-RECORD.
+000200     05  GL-ACCOUNT          PIC X(10).
+000210     05  GL-AMOUNT           PIC S9(07)
+000220             SIGN IS TRAILING SEPARATE CHARACTER.
+000230     05  GL-RUN-DATE         PIC 9(08).
