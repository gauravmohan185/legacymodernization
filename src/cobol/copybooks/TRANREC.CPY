@@ -0,0 +1,21 @@
+000100*****************************************************
+000110*  TRANREC.CPY                                      *
+000120*  CALCULATION TRANSACTION RECORD LAYOUT.  ONE      *
+000130*  RECORD PER INPUT TRANSACTION ON TRAN-FILE.       *
+000140*  VALUES ARE SIGNED SO DEBIT/CREDIT ADJUSTMENTS    *
+000150*  CAN BE FED THROUGH THE SAME RECORD LAYOUT.  THE  *
+000160*  OPERATION CODE TELLS CALC-FUNCTION WHICH         *
+000170*  ARITHMETIC OPERATION TO APPLY TO THE PAIR.  THE  *
+000180*  ACCOUNT NUMBER IDENTIFIES WHICH GL ACCOUNT THE   *
+000190*  RESULT OF THE TRANSACTION IS TO BE POSTED TO.    *
+000200*****************************************************
+000210 01  TRAN-RECORD.
+000220     05  TRAN-ACCOUNT        PIC X(10).
+000230     05  TRAN-PARAM1         PIC S9(07)
+000240             SIGN IS TRAILING SEPARATE CHARACTER.
+000250     05  TRAN-PARAM2         PIC S9(07)
+000260             SIGN IS TRAILING SEPARATE CHARACTER.
+000270     05  TRAN-OP-CODE        PIC X(01).
+000280         88  TRAN-OP-ADD                VALUE "A".
+000290         88  TRAN-OP-SUBTRACT            VALUE "S".
+000300         88  TRAN-OP-MULTIPLY            VALUE "M".
